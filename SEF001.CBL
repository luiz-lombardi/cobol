@@ -41,6 +41,13 @@
                   LOCK MODE      IS AUTOMATIC
                   FILE STATUS    IS WK-STATUS
                   RECORD    KEY  IS DIR-CHAVE.
+      *
+           SELECT LOGACES ASSIGN TO "LOGACES.SDI"
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  LOCK MODE      IS AUTOMATIC
+                  FILE STATUS    IS WK-STATUS
+                  RECORD    KEY  IS LOG-CHAVE.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -58,6 +65,20 @@
            LABEL RECORDS ARE STANDARD.
        01  DIR-REG.
            COPY    \FONTES\SDIC\SDICDIR.CPY.
+      *
+      *---- TRILHA DE AUDITORIA DE ACESSOS (LOGIN / OPCOES DE MENU)
+      *
+       FD  LOGACES
+           LABEL RECORDS ARE STANDARD.
+       01  LOG-REG.
+           05  LOG-CHAVE.
+               10  LOG-CHAPA           PIC 9(05).
+               10  LOG-DATA            PIC 9(08).
+               10  LOG-HORA            PIC 9(08).
+               10  LOG-SEQ             PIC 9(05).
+           05  LOG-SISTEMA             PIC 9(01).
+           05  LOG-PROGRAMA            PIC X(12).
+           05  LOG-OPCAO               PIC 9(02).
       *
        WORKING-STORAGE SECTION.
        01 WK-CHAIN-DT.
@@ -73,16 +94,26 @@
              05        WK-CH-MM     PIC 9(02).
              05        WK-CH-DD     PIC 9(02).
           03           FILLER          PIC X(13)  VALUE SPACES.
+       01 WK-HOJE-X.
+          03 WK-HOJE      PIC 9(08)  VALUE ZEROS.
+          03 FILLER  REDEFINES  WK-HOJE.
+             05        WK-HOJE-SC   PIC 9(02).
+             05        WK-HOJE-AA   PIC 9(02).
+             05        WK-HOJE-MM   PIC 9(02).
+             05        WK-HOJE-DD   PIC 9(02).
        01  WK-TELAOP               PIC X(01)     VALUE ZEROS.
        01  WK-CHAPA                PIC 9(05)     VALUE ZEROS.
        01  WK-SENHA                PIC 9(06)     VALUE ZEROS.
+      *    MANTIDO SOMENTE PELA INTERFACE USING DO CHAIN; A SUPERVISAO
+      *    PASSOU A SER CONTROLADA POR CMFU-SUPERV (VER P020-SENHA).
        01  WK-SUPERV               PIC 9(05)     VALUE ZEROS.
        01  WK-WORK.
            03  WK-PARAMCOD         PIC 9(05)     VALUE ZEROS.
            03  WK-SPACE            PIC X(78)     VALUE SPACES.
            03  WK-RESP             PIC X(01)     VALUE SPACES.
            03  WK-STATUS           PIC X(02)     VALUE SPACES.
-           03  WK-SCAPE            PIC 9(02)     VALUE ZEROS.
+           03  WK-SCAPE            PIC 9(04)     VALUE ZEROS.
+           03  WK-IDLE-SEG         PIC 9(04)     VALUE 0180.
            03  WK-LIN              PIC 9(02)     VALUE ZEROS.
            03  WK-COL1             PIC 9(02)     VALUE ZEROS.
            03  WK-COL2             PIC 9(02)     VALUE ZEROS.
@@ -91,6 +122,7 @@
            03  WK-AUX              PIC 9(02).
            03  WK-DTCAB            PIC 99/99/9999.
            03  WK-OPCAO            PIC 9(02)     VALUE ZEROS.
+           03  WK-OPCAO-SUB        PIC 9(02)     VALUE ZEROS.
            03  WK-DATA             PIC 9(08)     VALUE ZEROS.
            03  FILLER              REDEFINES     WK-DATA.
                05  WK-DD           PIC 9(02).
@@ -102,6 +134,13 @@
               05   FILLER          PIC X(06) VALUE "COMFUN".
               05   WK-COMFUNLJ     PIC 9(02) VALUE ZEROS.
               05   FILLER          PIC X(04) VALUE ".SDI".
+      *
+           03  WK-LOGSEQ           PIC 9(05)     VALUE ZEROS.
+           03  WK-RECON-OK         PIC X(01)     VALUE "S".
+           03  WK-RETRY            PIC X(01)     VALUE "N".
+           03  WK-SENHAVAL         PIC 9(03)     VALUE 090.
+           03  WK-SENHANOVA        PIC 9(06)     VALUE ZEROS.
+           03  WK-SENHACONF        PIC 9(06)     VALUE ZEROS.
       *
        PROCEDURE DIVISION USING WK-CHAIN-DT WK-TELAOP WK-CHAPA
                                 WK-SENHA    WK-SUPERV.
@@ -238,10 +277,14 @@ LUIZ       DISPLAY (WK-LIN, 01) "�" WITH
                    CLOSE  ARQPARAM
                    GO TO  P001-FIM.
            MOVE    PARAM-NR     TO  WK-COMFUNLJ.
+           IF      PARAM-TIMEOUT  NUMERIC  AND  PARAM-TIMEOUT NOT = ZEROS
+                   MOVE   PARAM-TIMEOUT  TO  WK-IDLE-SEG.
+           IF      PARAM-SENHAVAL NUMERIC AND PARAM-SENHAVAL NOT = ZERO
+                   MOVE   PARAM-SENHAVAL  TO  WK-SENHAVAL.
            CLOSE ARQPARAM.
       *
        P020-FUNC.
-           OPEN     INPUT     COMFUN.
+           OPEN     I-O       COMFUN.
            IF       WK-STATUS NOT  =   ZEROS
                     DISPLAY (23, 02) WK-SPACE
                     DISPLAY (23, 03) "ERRO ABERTURA COMFUN  ST = "
@@ -254,11 +297,10 @@ LUIZ       DISPLAY (WK-LIN, 01) "�" WITH
            IF       WK-CHAPA  NUMERIC AND WK-CHAPA NOT = ZEROS
                     MOVE   WK-CHAPA  TO  CMFU-CHAPA
                     MOVE   WK-SENHA  TO  CMFU-SENHA
-                    GO TO  P029.
-      *
-      *    CALCULO DA SENHA DE SUPERVISAO
-      *
-           COMPUTE WK-SUPERV = 11 * WK-DD * WK-MM * WK-COMFUNLJ.
+                    READ   COMFUN
+                    IF     WK-STATUS  =  ZEROS
+                           GO TO  P029
+                    END-IF.
       *
        P666-1.
            MOVE  ZEROS TO WK-LIN
@@ -272,7 +314,23 @@ LUIZ       DISPLAY (WK-LIN, 01) "�" WITH
                 GO TO P666.
        P999.
            EXIT.
-
+      *
+      *---- REENTRADA POR TIME-OUT (VER P031/P101) - ABRE O COMFUN E
+      *---- VAI DIRETO PARA O PROMPT DE CHAPA/SENHA, SEM PASSAR PELO
+      *---- ATALHO DE CHAPA VINDA POR CHAIN EM P020-FUNC (WK-CHAPA/
+      *---- WK-SENHA SAO OS PARAMETROS ORIGINAIS DA CHAMADA E NUNCA
+      *---- MUDAM - USA-LOS AQUI DEIXARIA O TIME-OUT SEM EFEITO)
+      *
+       P021-RELOGIN.
+           OPEN     I-O       COMFUN.
+           IF       WK-STATUS NOT  =   ZEROS
+                    DISPLAY (23, 02) WK-SPACE
+                    DISPLAY (23, 03) "ERRO ABERTURA COMFUN  ST = "
+                                     WK-STATUS " -   TECLE <ENTER> "
+                    ACCEPT (23, 75) WK-RESP
+                    GO TO  P001-FIM.
+           GO TO    P020-CHAPA.
+      *
        P020-CHAPA.
            DISPLAY (05, 26) "***   ESCRITA FISCAL    ***".
 
@@ -290,11 +348,6 @@ LUIZ       DISPLAY (WK-LIN, 01) "�" WITH
                    GO  TO  P020-CHAPA.
        P020-SENHA.
            ACCEPT  (23, 33) CMFU-SENHA WITH SECURE.
-      *
-           IF      CMFU-CHAPA      =    1234      AND
-                   CMFU-SENHA      =    WK-SUPERV
-                   CLOSE   COMFUN
-                   GO TO   P029.
       *
            READ    COMFUN.
            IF WK-STATUS = "23"
@@ -308,7 +361,27 @@ LUIZ       DISPLAY (WK-LIN, 01) "�" WITH
                                " TECLE ALGO"
               ACCEPT  (23, 75) WK-RESP
               GO  TO  P001-FIM.
+      *
+      *    CONTROLE DE VALIDADE DA SENHA (VER P020-TROCASENHA) - A
+      *    SENHA VENCE CMFU-DTVALSENHA DIAS APOS CMFU-DTSENHA; UMA
+      *    SENHA SEM DATA DE TROCA CADASTRADA (CMFU-DTSENHA = ZEROS)
+      *    E' TRATADA COMO JA VENCIDA
+      *
+           MOVE   WK-SC    TO  WK-HOJE-SC.
+           MOVE   WK-AA    TO  WK-HOJE-AA.
+           MOVE   WK-MM    TO  WK-HOJE-MM.
+           MOVE   WK-DD    TO  WK-HOJE-DD.
+           IF      CMFU-DTSENHA  =  ZEROS
+              OR   FUNCTION INTEGER-OF-DATE (WK-HOJE) NOT <
+                   FUNCTION INTEGER-OF-DATE (CMFU-DTSENHA) + WK-SENHAVAL
+                   PERFORM  P020-TROCASENHA  THRU  P020-TROCASENHA-FIM.
            CLOSE  COMFUN.
+      *
+      *    CMFU-SUPERV = "S" DA' ACESSO IRRESTRITO, SEM PASSAR PELO
+      *    NIVEL DE ENTRADA DO DIREITO.SDI (VER P031/P101)
+      *
+           IF      CMFU-SUPERV     =    "S"
+                   GO TO   P029.
       *
        P020-DIREITO.
            OPEN     INPUT     DIREITO.
@@ -339,6 +412,49 @@ LUIZ       DISPLAY (WK-LIN, 01) "�" WITH
                   GO  TO   P001-FIM.
            CLOSE    DIREITO.
        P029.
+           MOVE     "LOGIN"        TO    LOG-PROGRAMA.
+           PERFORM  P920-GRAVALOG  THRU  P920-GRAVALOG-FIM.
+           EXIT.
+      *
+      *---- ROTINA DE TROCA OBRIGATORIA DE SENHA (SENHA VENCIDA)
+      *---- CHAMADA DE DENTRO DE P020-SENHA, COM O COMFUN ABERTO I-O
+      *---- REJEITA A SENHA ATUAL E A ANTERIOR (CMFU-SENHANT)
+      *
+       P020-TROCASENHA.
+           DISPLAY (23, 02) WK-SPACE.
+           DISPLAY (23, 03) "SENHA VENCIDA - DIGITE A NOVA SENHA".
+           ACCEPT  (23, 40) WK-SENHANOVA WITH SECURE.
+           IF      WK-SENHANOVA  =  CMFU-SENHA  OR  CMFU-SENHANT
+                   DISPLAY (23, 02) WK-SPACE
+                   DISPLAY (23, 03) "SENHA JA UTILIZADA - TECLE ALGO"
+                   ACCEPT  (23, 60) WK-RESP
+                   GO TO   P020-TROCASENHA.
+           DISPLAY (23, 02) WK-SPACE.
+           DISPLAY (23, 03) "CONFIRME A NOVA SENHA".
+           ACCEPT  (23, 30) WK-SENHACONF WITH SECURE.
+           IF      WK-SENHACONF  NOT =  WK-SENHANOVA
+                   DISPLAY (23, 02) WK-SPACE
+                   DISPLAY (23, 03) "SENHAS NAO CONFEREM - TECLE ALGO"
+                   ACCEPT  (23, 60) WK-RESP
+                   GO TO   P020-TROCASENHA.
+           MOVE    CMFU-SENHA     TO    CMFU-SENHANT.
+           DELETE  COMFUN.
+           IF      WK-STATUS  NOT =  ZEROS
+                   DISPLAY (23, 02) WK-SPACE
+                   DISPLAY (23, 02) "ERRO EXCLUSAO COMFUN FS" WK-STATUS
+                                    " TECLE ALGO"
+                   ACCEPT  (23, 75) WK-RESP
+                   GO  TO  P001-FIM.
+           MOVE    WK-SENHANOVA   TO    CMFU-SENHA.
+           MOVE    WK-HOJE        TO    CMFU-DTSENHA.
+           WRITE   CMFU-REG.
+           IF      WK-STATUS  NOT =  ZEROS
+                   DISPLAY (23, 02) WK-SPACE
+                   DISPLAY (23, 02) "ERRO GRAVACAO COMFUN FS " WK-STATUS
+                                    " TECLE ALGO"
+                   ACCEPT  (23, 75) WK-RESP
+                   GO  TO  P001-FIM.
+       P020-TROCASENHA-FIM.
            EXIT.
       *
       *---- MENU PRINCIPAL
@@ -353,91 +469,154 @@ LUIZ       DISPLAY (WK-LIN, 01) "�" WITH
            DISPLAY (15, 25) "06 - Manutencao de Fornecedores".
            DISPLAY (17, 25) "07 - Manutencao de Clientes".
            DISPLAY (19, 25) "08 - Importa Clientes (Dados do Oracle)".
+           DISPLAY (20, 25) "09 - Importa Fornecedores (Dados Oracle)".
            DISPLAY (21, 50) "Opcao: <  >".
        P031.
            DISPLAY (23, 02) WK-SPACE.
-           DISPLAY (23, 03) "F7 : MENU ANTERIOR".
+           DISPLAY (23, 03) "F5 : TROCA DE LOJA    F7 : MENU ANTERIOR".
       *
-           ACCEPT (21, 58) WK-OPCAO.
+           ACCEPT (21, 58) WK-OPCAO WITH TIME-OUT WK-IDLE-SEG.
            ACCEPT WK-SCAPE FROM ESCAPE KEY.
+           IF   WK-SCAPE = 8001
+                DISPLAY (23, 02) WK-SPACE
+                DISPLAY (23, 03) "SESSAO ENCERRADA POR INATIVIDADE"
+                ACCEPT  (23, 78) WK-RESP
+                PERFORM  P021-RELOGIN  THRU  P029
+                GO TO P030.
            IF   WK-SCAPE = 08
                 GO TO P039.
-           IF   WK-OPCAO = ZEROS OR > 8
+           IF   WK-SCAPE = 05
+                PERFORM  P033-TROCALOJA  THRU  P033-TROCALOJA-FIM
+                GO TO P030.
+           IF   WK-OPCAO = ZEROS OR > 9
                 GO TO P031.
       *
-           IF      CMFU-CHAPA      =    1234      AND
-                   CMFU-SENHA      =    WK-SUPERV
+           IF      CMFU-SUPERV     =    "S"
                    GO TO    P032.
       *
-      *    MOVE     CMFU-CHAPA   TO    DIR-CHAPA.
-      *    MOVE     1            TO    DIR-SISTEMA.
-      *    MOVE     7            TO    DIR-NIVEL1.
-      *    MOVE     WK-OPCAO     TO    DIR-NIVEL2.
-      *    MOVE     ZEROS        TO    DIR-NIVEL3.
-      *    MOVE     ZEROS        TO    DIR-NIVEL4.
-      *    PERFORM  LERDIR       THRU  LERDIR-FIM.
-      *    IF       DIR-DIREITO  NOT = "S"
-      *             GO  TO   P031.
+           MOVE     CMFU-CHAPA   TO    DIR-CHAPA.
+           MOVE     1            TO    DIR-SISTEMA.
+           MOVE     7            TO    DIR-NIVEL1.
+           MOVE     WK-OPCAO     TO    DIR-NIVEL2.
+           MOVE     ZEROS        TO    DIR-NIVEL3.
+           MOVE     ZEROS        TO    DIR-NIVEL4.
+           PERFORM  LERDIR       THRU  LERDIR-FIM.
+           IF       DIR-DIREITO  NOT = "S"
+                    GO  TO   P031.
       *
        P032.
-           IF   WK-OPCAO = 1  AND  WK-COMFUNLJ NOT = 20
-                CALL   "SEF010.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF010.EXE"
+           IF   WK-OPCAO = 1  AND  PARAM-LJCONS NOT = "S"
+                MOVE   "SEF010.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
-           IF   WK-OPCAO = 2  AND  WK-COMFUNLJ NOT = 20
+           IF   WK-OPCAO = 2  AND  PARAM-LJCONS NOT = "S"
                 PERFORM P900 THRU P909
                 DISPLAY (23, 02) WK-SPACE
                 DISPLAY (23, 03) "F7 : MENU ANTERIOR"
                 DISPLAY (05, 26) "***   ESCRITA FISCAL    ***"
-                DISPLAY (07, 25) 
+                DISPLAY (07, 25)
                 "01 - Alteracao de informacoes de Mapas ja' existentes"
                 DISPLAY (09, 25)
                 "02 - Mudanca de numero de Mapas de PDV"
                 DISPLAY (21, 50) "Opcao: <  >"
-                ACCEPT (21, 58) WK-OPCAO
+                ACCEPT (21, 58) WK-OPCAO-SUB WITH TIME-OUT WK-IDLE-SEG
                 ACCEPT WK-SCAPE FROM ESCAPE KEY
+                IF   WK-SCAPE = 8001
+                     DISPLAY (23, 02) WK-SPACE
+                     DISPLAY (23, 03) "SESSAO ENCERRADA POR INATIVIDADE"
+                     ACCEPT  (23, 78) WK-RESP
+                     PERFORM  P021-RELOGIN  THRU  P029
+                     GO TO P032
+                END-IF
                 IF   WK-SCAPE = 08
                      GO TO P039
                 END-IF
-             IF WK-OPCAO = 1
-                CALL   "SEF012.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF012.EXE"
+             IF WK-OPCAO-SUB = 1
+                MOVE   "SEF012.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
              ELSE
-              IF WK-OPCAO = 2
-                 CALL   "SEF014.EXE" USING WK-CHAIN-DT
-                 CANCEL "SEF014.EXE"
+              IF WK-OPCAO-SUB = 2
+                 MOVE   "SEF014.EXE"  TO  LOG-PROGRAMA
+                 PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                 PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
               ELSE
-                 MOVE  2   TO   WK-OPCAO
                  GO        TO   P032
               END-IF
              END-IF
            ELSE
            IF   WK-OPCAO = 3
-                CALL   "SEF011.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF011.EXE"
+                MOVE   "SEF011.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 4
                 PERFORM P100 THRU P109
            ELSE
            IF   WK-OPCAO = 5
-                CALL   "SEF147.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF147.EXE"
+                MOVE   "SEF147.EXE"  TO  LOG-PROGRAMA
+                PERFORM P930-CONFSINT THRU P930-CONFSINT-FIM
+                IF  WK-RECON-OK = "S"
+                    PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                    PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
+                END-IF
            ELSE
            IF   WK-OPCAO = 6
-                CALL   "SEF013.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF013.EXE"
+                MOVE   "SEF013.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 7
-                CALL   "SEF017.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF017.EXE"
+                MOVE   "SEF017.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 8
-                CALL   "SEF777.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF777.EXE".
+                MOVE   "SEF777.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
+           ELSE
+           IF   WK-OPCAO = 9
+                MOVE   "SEF778.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM.
            GO  TO  P030.
        P039.
            EXIT.
       *
+      *---- ROTINA PARA TROCAR A LOJA ATIVA (PARAM-LOJA) SEM SAIR DO
+      *---- MENU - RELE O CADPARM.SDI PELA NOVA CHAVE RELATIVA E
+      *---- ATUALIZA OS CAMPOS DERIVADOS (WK-COMFUNLJ, WK-IDLE-SEG)
+      *
+       P033-TROCALOJA.
+           DISPLAY (23, 02) WK-SPACE.
+           DISPLAY (23, 03) "NOVA LOJA (CADPARM) -> <     >".
+           ACCEPT  (23, 25) WK-PARAMCOD.
+           IF      WK-PARAMCOD   =   ZEROS
+                   GO TO  P033-TROCALOJA-FIM.
+           OPEN    INPUT     ARQPARAM.
+           IF      WK-STATUS  NOT =  ZEROS
+                   DISPLAY (23, 02) WK-SPACE
+                   DISPLAY (23, 03) "ERRO ABERTURA PARAMETROS  ST = "
+                   WK-STATUS " -   TECLE <ENTER> "
+                   ACCEPT  (23, 75) WK-RESP
+                   GO TO  P033-TROCALOJA-FIM.
+           READ    ARQPARAM     INVALID  KEY
+                   DISPLAY (23, 02) WK-SPACE
+                   DISPLAY (23, 03) "LOJA NAO CADASTRADA - TECLE ENTER"
+                   ACCEPT  (23, 75) WK-RESP
+                   CLOSE   ARQPARAM
+                   GO TO  P033-TROCALOJA-FIM.
+           MOVE    PARAM-NR     TO  WK-COMFUNLJ.
+           IF      PARAM-TIMEOUT  NUMERIC  AND  PARAM-TIMEOUT NOT = ZEROS
+                   MOVE   PARAM-TIMEOUT  TO  WK-IDLE-SEG.
+           IF      PARAM-SENHAVAL NUMERIC AND PARAM-SENHAVAL NOT = ZERO
+                   MOVE   PARAM-SENHAVAL  TO  WK-SENHAVAL.
+           CLOSE   ARQPARAM.
+       P033-TROCALOJA-FIM.
+           EXIT.
+      *
       *---- MENU DE RELATORIOS
       *
        P100.
@@ -459,69 +638,89 @@ LUIZ       DISPLAY (WK-LIN, 01) "�" WITH
            DISPLAY (21, 50) "Opcao: <  >".
        P101.
            DISPLAY (23, 02) WK-SPACE.
-           DISPLAY (23, 03) "F7 : MENU ANTERIOR".
-      *    
-           ACCEPT (21, 58) WK-OPCAO.
+           DISPLAY (23, 03) "F5 : TROCA DE LOJA    F7 : MENU ANTERIOR".
+      *
+           ACCEPT (21, 58) WK-OPCAO WITH TIME-OUT WK-IDLE-SEG.
            ACCEPT WK-SCAPE FROM ESCAPE KEY.
+           IF   WK-SCAPE = 8001
+                DISPLAY (23, 02) WK-SPACE
+                DISPLAY (23, 03) "SESSAO ENCERRADA POR INATIVIDADE"
+                ACCEPT  (23, 78) WK-RESP
+                PERFORM  P021-RELOGIN  THRU  P029
+                MOVE     4          TO    DIR-NIVEL2
+                GO TO P100.
            IF   WK-SCAPE = 08
                 GO TO P109.
+           IF   WK-SCAPE = 05
+                PERFORM  P033-TROCALOJA  THRU  P033-TROCALOJA-FIM
+                GO TO P100.
            IF   WK-OPCAO = ZEROS OR > 11
                 GO TO P101.
       *
-      *     IF      CMFU-CHAPA      =    1234      AND
-      *             CMFU-SENHA      =    WK-SUPERV
-      *             GO TO    P102.
+           IF      CMFU-SUPERV     =    "S"
+                   GO TO    P102.
       *
-      *     MOVE     WK-OPCAO     TO    DIR-NIVEL3.
-      *     MOVE     ZEROS        TO    DIR-NIVEL4.
-      *     PERFORM  LERDIR       THRU  LERDIR-FIM.
-      *     IF       DIR-DIREITO  NOT = "S"
-      *              GO  TO   P101.
+           MOVE     WK-OPCAO     TO    DIR-NIVEL3.
+           MOVE     ZEROS        TO    DIR-NIVEL4.
+           PERFORM  LERDIR       THRU  LERDIR-FIM.
+           IF       DIR-DIREITO  NOT = "S"
+                    GO  TO   P101.
       *
        P102.
-           IF   WK-OPCAO = 1  AND  WK-COMFUNLJ NOT = 20
-                CALL   "SEF148.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF148.EXE"
+           IF   WK-OPCAO = 1  AND  PARAM-LJCONS NOT = "S"
+                MOVE   "SEF148.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 2
-                CALL   "SEF143.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF143.EXE"
+                MOVE   "SEF143.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 3
-                CALL   "SEF144.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF144.EXE"
+                MOVE   "SEF144.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 4
-                CALL   "SEF041.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF041.EXE"
+                MOVE   "SEF041.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 5
-                CALL   "SEF048.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF048.EXE"
+                MOVE   "SEF048.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 6
-                CALL   "SEF145.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF145.EXE"
+                MOVE   "SEF145.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 7
-                CALL   "SEF146.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF146.EXE"
+                MOVE   "SEF146.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 8
-                CALL   "SEF047.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF047.EXE"
+                MOVE   "SEF047.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 9
-                CALL   "SEF149.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF149.EXE"
+                MOVE   "SEF149.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 10  AND  PARAM-LJDP = "D"
-                CALL   "SEF150.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF150.EXE"
+                MOVE   "SEF150.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM
            ELSE
            IF   WK-OPCAO = 11  AND  PARAM-LJDP = "D"
-                CALL   "SEF151.EXE" USING WK-CHAIN-DT
-                CANCEL "SEF151.EXE".
+                MOVE   "SEF151.EXE"  TO  LOG-PROGRAMA
+                PERFORM P920-GRAVALOG THRU P920-GRAVALOG-FIM
+                PERFORM P940-CHAMA   THRU  P940-CHAMA-FIM.
            GO  TO  P100.
        P109.
            EXIT.
@@ -539,6 +738,12 @@ LUIZ       DISPLAY (WK-LIN, 01) "�" WITH
            DISPLAY (02, 14) WK-DTCAB WITH
                                    BACKGROUND-COLOR IS 5
                                    FOREGROUND-COLOR IS 15
+           DISPLAY (02, 30) "LOJA: " WITH
+                                    BACKGROUND-COLOR IS 5
+                                    FOREGROUND-COLOR IS 15
+           DISPLAY (02, 36) WK-COMFUNLJ WITH
+                                    BACKGROUND-COLOR IS 5
+                                    FOREGROUND-COLOR IS 15
            DISPLAY (02, 64) " SEF001 - V01.5" WITH
                                     BACKGROUND-COLOR IS 5
                                     FOREGROUND-COLOR IS 15.
@@ -580,5 +785,85 @@ LUIZ       DISPLAY (WK-LIN, 01) "�" WITH
            CLOSE  DIREITO.
            EXIT.
       *
+      *---- ROTINA PARA GRAVAR TRILHA DE AUDITORIA (LOGACES.SDI)
+      *---- CHAMADOR DEVE TER PREENCHIDO LOG-PROGRAMA ANTES DO PERFORM
+      *
+       P920-GRAVALOG.
+           OPEN     I-O       LOGACES.
+           IF       WK-STATUS  =  "35"
+                    OPEN     OUTPUT    LOGACES
+                    CLOSE    LOGACES
+                    OPEN     I-O       LOGACES
+           END-IF.
+           IF       WK-STATUS  NOT =  ZEROS
+                    GO  TO   P920-GRAVALOG-FIM.
+           IF       WK-LOGSEQ  =  99999
+                    MOVE     ZEROS     TO    WK-LOGSEQ
+           END-IF.
+           ADD      1              TO    WK-LOGSEQ.
+           MOVE     CMFU-CHAPA     TO    LOG-CHAPA.
+           MOVE     WK-DATA        TO    LOG-DATA.
+           ACCEPT   LOG-HORA       FROM  TIME.
+           MOVE     WK-LOGSEQ      TO    LOG-SEQ.
+           MOVE     1              TO    LOG-SISTEMA.
+           MOVE     WK-OPCAO       TO    LOG-OPCAO.
+           WRITE    LOG-REG.
+           IF       WK-STATUS NOT  =   ZEROS
+                    DISPLAY (23, 02) WK-SPACE
+                    DISPLAY (23, 03) "ERRO GRAVACAO LOGACES  ST = "
+                                     WK-STATUS " -   TECLE <ENTER> "
+                    ACCEPT (23, 75) WK-RESP
+                    CLOSE    LOGACES
+                    GO TO  P001-FIM.
+           CLOSE    LOGACES.
+       P920-GRAVALOG-FIM.
+           EXIT.
+      *
+      *---- CONFERE MAPAS DE PDV X NOTAS FISCAIS ANTES DO SINTEGRA
+      *---- SEF152.EXE DEVOLVE "S" (BATE) OU "N" (DIVERGENTE) EM
+      *---- WK-RECON-OK; SE DIVERGENTE, O OPERADOR DECIDE SE GERA
+      *---- O SINTEGRA ASSIM MESMO.
+      *
+       P930-CONFSINT.
+           MOVE     "S"            TO    WK-RECON-OK.
+           CALL     "SEF152.EXE"   USING WK-CHAIN-DT  WK-COMFUNLJ
+                                         WK-RECON-OK.
+           CANCEL   "SEF152.EXE".
+           IF       WK-RECON-OK    NOT =  "S"
+                    DISPLAY (23, 02) WK-SPACE
+                    DISPLAY (23, 03) "MAPAS X NOTAS NAO CONFEREM. GERAR"
+                    DISPLAY (23, 37) "SINTEGRA (S/N)? "
+                    ACCEPT  (23, 54) WK-RESP
+                    MOVE     WK-RESP        TO    WK-RECON-OK
+                    IF       WK-RECON-OK    NOT =  "S"
+                             MOVE "N" TO WK-RECON-OK
+                    END-IF
+           END-IF.
+       P930-CONFSINT-FIM.
+           EXIT.
+      *
+      *---- ROTINA GENERICA PARA CHAMAR OS MODULOS SEFxxx.EXE
+      *---- CHAMADOR DEVE TER PREENCHIDO LOG-PROGRAMA ANTES DO PERFORM
+      *---- SE O MODULO DEVOLVER RETURN-CODE <> ZERO, AVISA QUAL
+      *---- MODULO FALHOU E DEIXA O OPERADOR OPTAR POR TENTAR DE NOVO
+      *
+       P940-CHAMA.
+           MOVE     ZERO           TO     RETURN-CODE.
+           CALL     LOG-PROGRAMA   USING  WK-CHAIN-DT  WK-COMFUNLJ.
+           CANCEL   LOG-PROGRAMA.
+           IF       RETURN-CODE    =      ZERO
+                    MOVE     "N"   TO     WK-RETRY
+                    GO TO    P940-CHAMA-FIM.
+           DISPLAY  (23, 02)  WK-SPACE.
+           DISPLAY  (23, 03)  "FALHA NA EXECUCAO DE " LOG-PROGRAMA.
+           DISPLAY  (23, 40)  "TENTAR DE NOVO (S/N)? ".
+           ACCEPT   (23, 63)  WK-RESP.
+           MOVE     WK-RESP        TO     WK-RETRY.
+           IF       WK-RETRY       =      "S"
+                    GO TO   P940-CHAMA.
+           MOVE     "N"            TO     WK-RETRY.
+       P940-CHAMA-FIM.
+           EXIT.
+      *
       *---- FIM DO PROGRAMA
       *
